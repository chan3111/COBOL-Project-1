@@ -1,60 +1,968 @@
-       PROGRAM-ID. Payroll AS "Payroll".
-       AUTHOR. ChandlerNewmanReed.
-       DATE-WRITTEN. 01-26-2017.
-       DATE-COMPILED. 01-26-2017.
-       
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-               SELECT PAYROLL-FILE ASSIGN TO 'outfile.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD PAYROLL-FILE.
-           01 PAYRECORD-OUT.
-               10 OUT-EMPLOYEE-NUMBER   PIC 9(9).
-               10 FILLER                PIC X(1) VALUE SPACE.
-               10 OUT-EMPLOYEE-INITIAL  PIC A(1).
-               10 FILLER                PIC X(1) VALUE SPACE.
-               10 OUT-EMPLOYEE-LASTNAME PIC A(10).
-
-           WORKING-STORAGE SECTION.
-           01 PAYRECORD-IN.
-               10 EMPLOYEE-NUMBER   PIC 9(9).
-               10 FILLER            PIC X(1) VALUE SPACE.
-               10 EMPLOYEE-INITIAL  PIC A(1).
-               10 FILLER            PIC X(1) VALUE SPACE.
-               10 EMPLOYEE-LASTNAME PIC A(15).
-           01 END-INPUT PIC A(1).
-       
-       PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-               PERFORM CREATE-PAYROLL-FILE.
-               PERFORM CREATE-PAYROLL-RECORD UNTIL END-INPUT = 'N'.
-               PERFORM TERMINATE-CREATE-PAYROLL-FILE.
-               STOP RUN.
-           CREATE-PAYROLL-FILE.
-               OPEN OUTPUT PAYROLL-FILE.
-           TERMINATE-CREATE-PAYROLL-FILE.
-               CLOSE PAYROLL-FILE.
-           CREATE-PAYROLL-RECORD.
-               PERFORM PAYROLL-PROMPT.
-               IF END-INPUT = 'Y' THEN
-                   PERFORM CREATE-RECORD
-                   PERFORM WRITE-RECORD
-               END-IF.
-           PAYROLL-PROMPT.
-               DISPLAY 'EMPLOYEE RECORD ENTRY? Y or N'.
-               ACCEPT END-INPUT.
-           CREATE-RECORD.
-               DISPLAY 'ENTER AN EMPLOYEE NUMBER:'.
-               ACCEPT EMPLOYEE-NUMBER.
-               DISPLAY 'ENTER AN EMPLOYEE LASTNAME:'.
-               ACCEPT EMPLOYEE-LASTNAME.
-               DISPLAY 'ENTER AN EMPLOYEE INITIAL:'.
-               ACCEPT EMPLOYEE-INITIAL.
-           WRITE-RECORD.
-               MOVE PAYRECORD-IN TO PAYRECORD-OUT.
-               WRITE PAYRECORD-OUT.
-       END PROGRAM Payroll.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Payroll AS "Payroll".
+000120 AUTHOR. ChandlerNewmanReed.
+000130 INSTALLATION. CORPORATE-PAYROLL-SYSTEMS.
+000140 DATE-WRITTEN. 01-26-2017.
+000150 DATE-COMPILED. 01-26-2017.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01-26-2017  CNR  ORIGINAL PROGRAM - EMPLOYEE NAME FILE ENTRY.
+000200* 08-09-2026  CNR  ADDED HOURS/RATE ENTRY AND GROSS/NET PAY
+000210*                  CALCULATION (STANDARD FICA AND FEDERAL
+000220*                  WITHHOLDING DEDUCTIONS).
+000230* 08-09-2026  CNR  ADDED VALIDATE-RECORD EDITING (DUPLICATE,
+000240*                  BLANK AND NON-NUMERIC EMPLOYEE NUMBER CHECKS)
+000250*                  AND AN EXCEPTION REPORT FOR REJECTED ENTRIES.
+000260* 08-09-2026  CNR  ADDED BATCH/UNATTENDED RUN MODE, DRIVEN BY
+000270*                  A TRANSACTION FILE WHEN ONE IS PRESENT.
+000280* 08-09-2026  CNR  ADDED AN AUDIT TRAIL (OPERATOR ID, ACTION
+000290*                  CODE, ENTRY DATE/TIME) TO THE MASTER RECORD.
+000300* 08-09-2026  CNR  ADDED A CHECKPOINT/RESTART FILE SO A RUN CAN
+000310*                  PICK UP WHERE IT LEFT OFF WITHOUT RE-KEYING.
+000320* 08-09-2026  CNR  OPEN EXTEND ON A MISSING MASTER NOW FALLS BACK
+000330*                  TO OPEN OUTPUT, WITH FILE STATUS CHECKED AFTER
+000340*                  EVERY MASTER/CHECKPOINT WRITE. CHECKPOINT-RECORD
+000350*                  AND PAYRECORD-OUT ARE NOW SPACE-INITIALIZED
+000360*                  BEFORE EACH WRITE. SALARIED ENTRIES NOW CARRY
+000370*                  THEIR OWN SALARY-AMOUNT FIELD INSTEAD OF
+000380*                  SHARING THE (TOO NARROW) HOURLY-RATE FIELD.
+000390* 08-09-2026  CNR  RAISED THE IN-MEMORY MASTER TABLE CEILING AND
+000400*                  ADDED AN EXPLICIT CAPACITY GUARD (BOTH ON LOAD
+000410*                  AND ON NEW ADDS) SO A MASTER AT OR NEAR THE
+000420*                  LIMIT IS REJECTED/REPORTED INSTEAD OF RUNNING
+000430*                  PAST THE OCCURS TABLE. EXCEPTION-FILE AND
+000440*                  CHECKPOINT-FILE NOW CARRY THEIR OWN FILE
+000450*                  STATUS. A DELETE NOW WRITES ITS AUDIT DATA TO
+000460*                  THE EXCEPTION FILE BEFORE THE ENTRY IS DROPPED
+000470*                  FROM THE MASTER, AND THE OPERATOR IS OFFERED
+000480*                  AN ACTUAL YES/NO CHOICE AT A RESTART CHECKPOINT.
+000490* 08-09-2026  CNR  A CHANGE OR DELETE NOW REWRITES AND CHECKPOINTS
+000500*                  THE MASTER IMMEDIATELY INSTEAD OF DEFERRING TO
+000510*                  NORMAL TERMINATION, SO AN ABEND LATER IN THE RUN
+000520*                  CANNOT LOSE AN EDIT/DELETE THAT A RESTART WOULD
+000530*                  OTHERWISE SKIP PAST. EXCEPTION-LINE ENTRIES NOW
+000540*                  CARRY A LEADING RECORD-TYPE CODE SO REJECTS AND
+000550*                  DELETE-AUDIT HISTORY CAN BE TOLD APART.
+000560*================================================================
+000570
+000580 ENVIRONMENT DIVISION.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT PAYROLL-FILE ASSIGN TO 'outfile.txt'
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS PAY-FILE-STATUS.
+000640     SELECT EXCEPTION-FILE ASSIGN TO 'exceptions.txt'
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS PAY-EXCEPTION-STATUS.
+000670     SELECT TRANSACTION-FILE ASSIGN TO 'transactions.txt'
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS PAY-TRANS-STATUS.
+000700     SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.txt'
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS PAY-CKPT-STATUS.
+000730
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  PAYROLL-FILE.
+000770     COPY PAYRECOUT.
+000780
+000790 FD  EXCEPTION-FILE.
+000800 01  EXCEPTION-LINE              PIC X(80).
+000810
+000820*----------------------------------------------------------------
+000830* TRANSACTION-FILE -- UNATTENDED/BATCH INPUT. WHEN THIS FILE IS
+000840* PRESENT THE RUN TAKES ITS ENTRIES FROM HERE INSTEAD OF FROM
+000850* THE OPERATOR. LAYOUT MIRRORS THE OPERATOR ENTRY PROMPTS.
+000860*----------------------------------------------------------------
+000870 FD  TRANSACTION-FILE.
+000880 01  TRANSACTION-RECORD-IN.
+000890     10  TRANS-ACTION-CODE        PIC X(1).
+000900     10  FILLER                   PIC X(1) VALUE SPACE.
+000910     10  TRANS-EMPLOYEE-NUMBER    PIC 9(9).
+000920     10  FILLER                   PIC X(1) VALUE SPACE.
+000930     10  TRANS-EMPLOYEE-INITIAL   PIC A(1).
+000940     10  FILLER                   PIC X(1) VALUE SPACE.
+000950     10  TRANS-EMPLOYEE-LASTNAME  PIC A(15).
+000960     10  FILLER                   PIC X(1) VALUE SPACE.
+000970     10  TRANS-HOURS-WORKED       PIC 9(3)V99.
+000980     10  FILLER                   PIC X(1) VALUE SPACE.
+000990     10  TRANS-HOURLY-RATE        PIC 9(3)V99.
+001000     10  FILLER                   PIC X(1) VALUE SPACE.
+001010     10  TRANS-SALARY-AMOUNT      PIC 9(7)V99.
+001020     10  FILLER                   PIC X(1) VALUE SPACE.
+001030     10  TRANS-SALARY-CODE        PIC X(1).
+001040
+001050*----------------------------------------------------------------
+001060* CHECKPOINT-FILE -- LAST EMPLOYEE NUMBER SAVED AND THE RUNNING
+001070* MASTER COUNT AS OF THE LAST CHECKPOINT, WRITTEN EVERY 10
+001080* SUCCESSFUL WRITES SO A RUN THAT STOPS EARLY CAN BE RESTARTED.
+001090*----------------------------------------------------------------
+001100 FD  CHECKPOINT-FILE.
+001110 01  CHECKPOINT-RECORD.
+001120     10  CKPT-EMPLOYEE-NUMBER     PIC 9(9).
+001130     10  FILLER                   PIC X(1) VALUE SPACE.
+001140     10  CKPT-WRITE-COUNT         PIC 9(7).
+001150 WORKING-STORAGE SECTION.
+001160 01  PAYRECORD-IN.
+001170     10  EMPLOYEE-NUMBER      PIC 9(9).
+001180     10  FILLER               PIC X(1) VALUE SPACE.
+001190     10  EMPLOYEE-INITIAL     PIC A(1).
+001200     10  FILLER               PIC X(1) VALUE SPACE.
+001210     10  EMPLOYEE-LASTNAME    PIC A(15).
+001220     10  FILLER               PIC X(1) VALUE SPACE.
+001230     10  HOURS-WORKED         PIC 9(3)V99.
+001240     10  FILLER               PIC X(1) VALUE SPACE.
+001250     10  HOURLY-RATE          PIC 9(3)V99.
+001260     10  FILLER               PIC X(1) VALUE SPACE.
+001270     10  SALARY-AMOUNT        PIC 9(7)V99.
+001280     10  FILLER               PIC X(1) VALUE SPACE.
+001290     10  SALARY-CODE          PIC X(1).
+001300         88  PAY-BY-HOURS     VALUE 'H'.
+001310         88  PAY-BY-SALARY    VALUE 'S'.
+001320     10  FILLER               PIC X(1) VALUE SPACE.
+001330     10  GROSS-PAY            PIC 9(7)V99.
+001340     10  FILLER               PIC X(1) VALUE SPACE.
+001350     10  FICA-AMOUNT          PIC 9(7)V99.
+001360     10  FILLER               PIC X(1) VALUE SPACE.
+001370     10  FED-TAX-AMOUNT       PIC 9(7)V99.
+001380     10  FILLER               PIC X(1) VALUE SPACE.
+001390     10  NET-PAY              PIC 9(7)V99.
+001400
+001410 01  END-INPUT PIC A(1).
+001420 01  PAY-ACTION-CODE PIC X(1).
+001430     88  PAY-ACTION-ADD       VALUE 'A'.
+001440     88  PAY-ACTION-CHANGE    VALUE 'C'.
+001450     88  PAY-ACTION-DELETE    VALUE 'D'.
+001460 01  PAY-LOOKUP-NUMBER PIC 9(9).
+001470 01  PAY-FILE-STATUS PIC X(2).
+001480 01  PAY-EXCEPTION-STATUS PIC X(2).
+001490 01  PAY-MASTER-PROBE-STATUS PIC X(2) VALUE SPACES.
+001500 01  PAY-OPERATOR-ID PIC X(8) VALUE SPACES.
+001510
+001520*----------------------------------------------------------------
+001530* BATCH/UNATTENDED RUN MODE SWITCH AND TRANSACTION FILE CONTROLS.
+001540* WHEN TRANSACTION-FILE OPENS SUCCESSFULLY THE RUN TAKES ITS
+001550* ENTRIES FROM THAT FILE INSTEAD OF PROMPTING THE OPERATOR.
+001560*----------------------------------------------------------------
+001570 01  PAY-RUN-MODE               PIC X(1) VALUE 'I'.
+001580     88  PAY-BATCH-MODE         VALUE 'B'.
+001590     88  PAY-INTERACTIVE-MODE   VALUE 'I'.
+001600 01  PAY-TRANS-STATUS           PIC X(2).
+001610 01  PAY-END-OF-TRANS           PIC X(1) VALUE 'N'.
+001620
+001630*----------------------------------------------------------------
+001640* CHECKPOINT/RESTART CONTROLS. A CHECKPOINT IS WRITTEN EVERY 10
+001650* SUCCESSFUL WRITES; A NON-ZERO CHECKPOINT FOUND AT START-UP
+001660* MEANS A PRIOR RUN DID NOT REACH NORMAL TERMINATION.
+001670*----------------------------------------------------------------
+001680 01  PAY-CKPT-STATUS               PIC X(2).
+001690 01  PAY-WRITES-SINCE-CHECKPOINT   PIC 9(2) COMP VALUE ZERO.
+001700 01  PAY-LAST-SAVED-EMPLOYEE-NUMBER PIC 9(9) VALUE ZERO.
+001710 01  PAY-RESTART-RESPONSE          PIC A(1).
+001720*----------------------------------------------------------------
+001730* IN-MEMORY COPY OF THE PAYROLL MASTER. LOADED AT START-UP SO
+001740* THE MASTER FILE NO LONGER HAS TO BE REBUILT FROM SCRATCH (AND
+001750* SO DUPLICATE EMPLOYEE NUMBERS CAN BE DETECTED) EACH RUN. THE
+001760* OCCURS CEILING BELOW MUST MATCH PAY-MASTER-MAX-ENTRIES -- IT IS
+001770* CHECKED IN 1110-READ-MASTER-RECORD (EXISTING MASTER) AND
+001780* 2400-VALIDATE-RECORD (NEW ADDS) SO THE TABLE IS NEVER INDEXED
+001790* PAST ITS CAPACITY.
+001800*----------------------------------------------------------------
+001810 01  PAY-MASTER-TABLE.
+001820     05  PAY-MASTER-COUNT           PIC 9(5) COMP VALUE ZERO.
+001830     05  PAY-MASTER-ENTRY OCCURS 1 TO 50000 TIMES
+001840             DEPENDING ON PAY-MASTER-COUNT
+001850             INDEXED BY PAY-TBL-IDX.
+001860         10  PAY-T-EMPLOYEE-NUMBER    PIC 9(9).
+001870         10  PAY-T-EMPLOYEE-INITIAL   PIC A(1).
+001880         10  PAY-T-EMPLOYEE-LASTNAME  PIC A(15).
+001890         10  PAY-T-HOURS-WORKED       PIC 9(3)V99.
+001900         10  PAY-T-HOURLY-RATE        PIC 9(3)V99.
+001910         10  PAY-T-SALARY-AMOUNT      PIC 9(7)V99.
+001920         10  PAY-T-SALARY-CODE        PIC X(1).
+001930         10  PAY-T-GROSS-PAY          PIC 9(7)V99.
+001940         10  PAY-T-FICA-AMOUNT        PIC 9(7)V99.
+001950         10  PAY-T-FED-TAX-AMOUNT     PIC 9(7)V99.
+001960         10  PAY-T-NET-PAY            PIC 9(7)V99.
+001970         10  PAY-T-DELETE-SWITCH      PIC X(1) VALUE 'N'.
+001980             88  PAY-T-DELETED        VALUE 'Y'.
+001990         10  PAY-T-AUD-OPERATOR-ID    PIC X(8).
+002000         10  PAY-T-AUD-ACTION-CODE    PIC X(1).
+002010         10  PAY-T-AUD-ENTRY-DATE     PIC 9(8).
+002020         10  PAY-T-AUD-ENTRY-TIME     PIC 9(8).
+002030
+002040 01  PAY-END-OF-MASTER          PIC X(1) VALUE 'N'.
+002050 01  PAY-MASTER-COUNT-BEFORE    PIC 9(7) COMP VALUE ZERO.
+002060 01  PAY-MASTER-COUNT-AFTER     PIC 9(7) COMP VALUE ZERO.
+002070 01  PAY-TRANSACTIONS-APPLIED   PIC 9(7) COMP VALUE ZERO.
+002080 01  PAY-COUNT-IDX              PIC 9(5) COMP VALUE ZERO.
+002090
+002100*----------------------------------------------------------------
+002110* VALIDATE-RECORD EDITING SWITCH, REJECT REASON AND EXCEPTION
+002120* REPORT COUNT AND LINE LAYOUT.
+002130*----------------------------------------------------------------
+002140 01  PAY-RECORD-VALID           PIC X(1) VALUE 'Y'.
+002150     88  PAY-RECORD-OK          VALUE 'Y'.
+002160     88  PAY-RECORD-REJECTED    VALUE 'N'.
+002170 01  PAY-REJECT-REASON          PIC X(40) VALUE SPACES.
+002180 01  PAY-REJECT-COUNT           PIC 9(7) COMP VALUE ZERO.
+002190
+002200 01  EXCEPTION-DETAIL-LINE.
+002210     10  EX-RECORD-TYPE         PIC X(1).
+002220         88  EX-TYPE-REJECT     VALUE 'R'.
+002230     10  FILLER                 PIC X(1) VALUE SPACE.
+002240     10  EX-EMPLOYEE-NUMBER     PIC 9(9).
+002250     10  FILLER                 PIC X(3) VALUE SPACES.
+002260     10  EX-EMPLOYEE-LASTNAME   PIC A(15).
+002270     10  FILLER                 PIC X(3) VALUE SPACES.
+002280     10  EX-REJECT-REASON       PIC X(40).
+002290
+002300*----------------------------------------------------------------
+002310* A DELETE TAKES THE EMPLOYEE OFF THE MASTER, SO THE AUDIT DATA
+002320* (WHO ORIGINALLY KEYED THE RECORD AND WHO/WHEN IT WAS DELETED)
+002330* IS WRITTEN HERE, TO EXCEPTION-FILE, BEFORE THE ENTRY IS DROPPED
+002340* FROM PAY-MASTER-TABLE -- OTHERWISE THAT HISTORY GOES WITH IT.
+002350*----------------------------------------------------------------
+002360 01  DELETE-AUDIT-LINE.
+002370     10  DA-RECORD-TYPE           PIC X(1).
+002380         88  DA-TYPE-DELETE       VALUE 'D'.
+002390     10  FILLER                   PIC X(1) VALUE SPACE.
+002400     10  DA-EMPLOYEE-NUMBER       PIC 9(9).
+002410     10  FILLER                   PIC X(2) VALUE SPACES.
+002420     10  DA-EMPLOYEE-LASTNAME     PIC A(15).
+002430     10  FILLER                   PIC X(2) VALUE SPACES.
+002440     10  DA-ORIGINAL-OPERATOR-ID  PIC X(8).
+002450     10  FILLER                   PIC X(2) VALUE SPACES.
+002460     10  DA-ORIGINAL-ENTRY-DATE   PIC 9(8).
+002470     10  FILLER                   PIC X(2) VALUE SPACES.
+002480     10  DA-DELETED-BY-OPERATOR   PIC X(8).
+002490     10  FILLER                   PIC X(2) VALUE SPACES.
+002500     10  DA-DELETE-DATE           PIC 9(8).
+002510     10  FILLER                   PIC X(2) VALUE SPACES.
+002520     10  DA-DELETE-TIME           PIC 9(8).
+002530
+002540*----------------------------------------------------------------
+002550* STANDARD PAYROLL DEDUCTION RATES AND PAY CONSTANTS
+002560*----------------------------------------------------------------
+002570 77  PAY-FICA-RATE        PIC V9999 VALUE 0.0765.
+002580 77  PAY-FED-TAX-RATE     PIC V9999 VALUE 0.1500.
+002590 77  PAY-STANDARD-HOURS   PIC 9(3)  VALUE 40.
+002600 77  PAY-OVERTIME-FACTOR  PIC 9V99  VALUE 1.50.
+002610 77  PAY-MASTER-MAX-ENTRIES PIC 9(5) VALUE 50000.
+002620
+002630 PROCEDURE DIVISION.
+002640
+002650 0000-MAIN-PROCEDURE.
+002660     PERFORM 1000-INITIALIZE-CREATE-PAYROLL-FILE
+002670         THRU 1000-INITIALIZE-CREATE-PAYROLL-FILE-EXIT.
+002680     PERFORM 2000-CREATE-PAYROLL-RECORD
+002690         THRU 2000-CREATE-PAYROLL-RECORD-EXIT
+002700         UNTIL END-INPUT = 'N'.
+002710     PERFORM 9000-TERMINATE-CREATE-PAYROLL-FILE
+002720         THRU 9000-TERMINATE-CREATE-PAYROLL-FILE-EXIT.
+002730     STOP RUN.
+002740
+002750*----------------------------------------------------------------
+002760* 1000-INITIALIZE-CREATE-PAYROLL-FILE -- LOAD THE EXISTING
+002770* PAYROLL MASTER INTO THE TABLE, THEN REOPEN IT IN EXTEND MODE
+002780* SO NEW RECORDS ARE APPENDED INSTEAD OF REPLACING PRIOR RUNS.
+002790*----------------------------------------------------------------
+002800 1000-INITIALIZE-CREATE-PAYROLL-FILE.
+002810     PERFORM 1100-LOAD-MASTER-FILE
+002820         THRU 1100-LOAD-MASTER-FILE-EXIT.
+002830     OPEN EXTEND PAYROLL-FILE.
+002840     IF PAY-FILE-STATUS NOT = '00'
+002850         AND (PAY-MASTER-PROBE-STATUS = '35'
+002860             OR PAY-MASTER-PROBE-STATUS = '05')
+002870         OPEN OUTPUT PAYROLL-FILE
+002880     END-IF.
+002890     OPEN OUTPUT EXCEPTION-FILE.
+002900     OPEN INPUT TRANSACTION-FILE.
+002910     IF PAY-TRANS-STATUS = '00'
+002920         SET PAY-BATCH-MODE TO TRUE
+002930         PERFORM 2120-READ-TRANSACTION-RECORD
+002940             THRU 2120-READ-TRANSACTION-RECORD-EXIT
+002950         MOVE 'BATCH' TO PAY-OPERATOR-ID
+002960     ELSE
+002970         SET PAY-INTERACTIVE-MODE TO TRUE
+002980         DISPLAY 'ENTER YOUR OPERATOR ID:'
+002990         ACCEPT PAY-OPERATOR-ID
+003000     END-IF.
+003010     PERFORM 1200-CHECK-FOR-RESTART
+003020         THRU 1200-CHECK-FOR-RESTART-EXIT.
+003030 1000-INITIALIZE-CREATE-PAYROLL-FILE-EXIT.
+003040     EXIT.
+003050
+003060*----------------------------------------------------------------
+003070* 1100-LOAD-MASTER-FILE -- READ WHATEVER IS ALREADY ON THE
+003080* PAYROLL MASTER INTO PAY-MASTER-TABLE. A MISSING MASTER FILE
+003090* (FIRST RUN EVER) IS TREATED AS A ZERO-RECORD FILE, NOT AN
+003100* ERROR.
+003110*----------------------------------------------------------------
+003120 1100-LOAD-MASTER-FILE.
+003130     OPEN INPUT PAYROLL-FILE.
+003140     MOVE PAY-FILE-STATUS TO PAY-MASTER-PROBE-STATUS.
+003150     IF PAY-FILE-STATUS = '00'
+003160         PERFORM 1110-READ-MASTER-RECORD
+003170             THRU 1110-READ-MASTER-RECORD-EXIT
+003180             UNTIL PAY-END-OF-MASTER = 'Y'
+003190         CLOSE PAYROLL-FILE
+003200     ELSE
+003210         DISPLAY 'NO EXISTING PAYROLL MASTER FOUND - '
+003220             'STARTING A NEW FILE.'
+003230         CLOSE PAYROLL-FILE
+003240     END-IF.
+003250     MOVE PAY-MASTER-COUNT TO PAY-MASTER-COUNT-BEFORE.
+003260 1100-LOAD-MASTER-FILE-EXIT.
+003270     EXIT.
+003280
+003290 1110-READ-MASTER-RECORD.
+003300     READ PAYROLL-FILE
+003310         AT END
+003320             MOVE 'Y' TO PAY-END-OF-MASTER
+003330         NOT AT END
+003340             IF PAY-MASTER-COUNT >= PAY-MASTER-MAX-ENTRIES
+003350                 DISPLAY 'PAYROLL MASTER RECORD COUNT EXCEEDS '
+003360                     'THE ' PAY-MASTER-MAX-ENTRIES
+003370                     ' RECORD IN-MEMORY TABLE CAPACITY - RUN '
+003380                     'TERMINATED WITHOUT CHANGES.'
+003390                 CLOSE PAYROLL-FILE
+003400                 STOP RUN
+003410             END-IF
+003420             ADD 1 TO PAY-MASTER-COUNT
+003430             MOVE OUT-EMPLOYEE-NUMBER TO
+003440                 PAY-T-EMPLOYEE-NUMBER(PAY-MASTER-COUNT)
+003450             MOVE OUT-EMPLOYEE-INITIAL TO
+003460                 PAY-T-EMPLOYEE-INITIAL(PAY-MASTER-COUNT)
+003470             MOVE OUT-EMPLOYEE-LASTNAME TO
+003480                 PAY-T-EMPLOYEE-LASTNAME(PAY-MASTER-COUNT)
+003490             MOVE OUT-HOURS-WORKED TO
+003500                 PAY-T-HOURS-WORKED(PAY-MASTER-COUNT)
+003510             MOVE OUT-HOURLY-RATE TO
+003520                 PAY-T-HOURLY-RATE(PAY-MASTER-COUNT)
+003530             MOVE OUT-SALARY-AMOUNT TO
+003540                 PAY-T-SALARY-AMOUNT(PAY-MASTER-COUNT)
+003550             MOVE OUT-SALARY-CODE TO
+003560                 PAY-T-SALARY-CODE(PAY-MASTER-COUNT)
+003570             MOVE OUT-GROSS-PAY TO
+003580                 PAY-T-GROSS-PAY(PAY-MASTER-COUNT)
+003590             MOVE OUT-FICA-AMOUNT TO
+003600                 PAY-T-FICA-AMOUNT(PAY-MASTER-COUNT)
+003610             MOVE OUT-FED-TAX-AMOUNT TO
+003620                 PAY-T-FED-TAX-AMOUNT(PAY-MASTER-COUNT)
+003630             MOVE OUT-NET-PAY TO
+003640                 PAY-T-NET-PAY(PAY-MASTER-COUNT)
+003650             MOVE AUD-OPERATOR-ID TO
+003660                 PAY-T-AUD-OPERATOR-ID(PAY-MASTER-COUNT)
+003670             MOVE AUD-ACTION-CODE TO
+003680                 PAY-T-AUD-ACTION-CODE(PAY-MASTER-COUNT)
+003690             MOVE AUD-ENTRY-DATE TO
+003700                 PAY-T-AUD-ENTRY-DATE(PAY-MASTER-COUNT)
+003710             MOVE AUD-ENTRY-TIME TO
+003720                 PAY-T-AUD-ENTRY-TIME(PAY-MASTER-COUNT)
+003730     END-READ.
+003740 1110-READ-MASTER-RECORD-EXIT.
+003750     EXIT.
+003760
+003770*----------------------------------------------------------------
+003780* 1200-CHECK-FOR-RESTART -- IF A CHECKPOINT WAS LEFT BY A RUN
+003790* THAT DID NOT REACH NORMAL TERMINATION, PICK UP AFTER THE LAST
+003800* EMPLOYEE NUMBER SAVED INSTEAD OF RE-KEYING OR RE-APPLYING
+003810* ENTRIES ALREADY ON THE MASTER.
+003820*----------------------------------------------------------------
+003830 1200-CHECK-FOR-RESTART.
+003840     OPEN INPUT CHECKPOINT-FILE.
+003850     IF PAY-CKPT-STATUS = '00'
+003860         READ CHECKPOINT-FILE
+003870         CLOSE CHECKPOINT-FILE
+003880         IF CKPT-EMPLOYEE-NUMBER NOT = ZERO
+003890             MOVE CKPT-EMPLOYEE-NUMBER TO
+003900                 PAY-LAST-SAVED-EMPLOYEE-NUMBER
+003910             DISPLAY 'RESTART CHECKPOINT FOUND - LAST '
+003920                 'EMPLOYEE NUMBER SAVED: ' CKPT-EMPLOYEE-NUMBER
+003930             IF PAY-BATCH-MODE
+003940                 PERFORM 1210-SKIP-APPLIED-TRANSACTIONS
+003950                     THRU 1210-SKIP-APPLIED-TRANSACTIONS-EXIT
+003960             ELSE
+003970                 DISPLAY 'RESUME ENTRY FROM THIS CHECKPOINT? '
+003980                     'Y or N'
+003990                 ACCEPT PAY-RESTART-RESPONSE
+004000                 IF PAY-RESTART-RESPONSE = 'Y'
+004010                     DISPLAY 'PRIOR ENTRIES UP THROUGH THAT '
+004020                         'EMPLOYEE NUMBER DO NOT NEED TO BE '
+004030                         'RE-KEYED.'
+004040                 ELSE
+004050                     DISPLAY 'CHECKPOINT NOT RESUMED - ENTRY '
+004060                         'WILL START FRESH.'
+004070                     MOVE ZERO TO PAY-LAST-SAVED-EMPLOYEE-NUMBER
+004080                 END-IF
+004090         END-IF
+004100     ELSE
+004110         CLOSE CHECKPOINT-FILE
+004120     END-IF.
+004130 1200-CHECK-FOR-RESTART-EXIT.
+004140     EXIT.
+004150
+004160*----------------------------------------------------------------
+004170* 1210-SKIP-APPLIED-TRANSACTIONS -- BATCH MODE ONLY. ADVANCE PAST
+004180* TRANSACTION RECORDS UP TO AND INCLUDING THE LAST EMPLOYEE
+004190* NUMBER SAVED AT THE LAST CHECKPOINT.
+004200*----------------------------------------------------------------
+004210 1210-SKIP-APPLIED-TRANSACTIONS.
+004220     PERFORM 1220-SKIP-ONE-TRANSACTION
+004230         THRU 1220-SKIP-ONE-TRANSACTION-EXIT
+004240         UNTIL PAY-END-OF-TRANS = 'Y'
+004250         OR TRANS-EMPLOYEE-NUMBER =
+004260             PAY-LAST-SAVED-EMPLOYEE-NUMBER.
+004270     IF PAY-END-OF-TRANS NOT = 'Y'
+004280         PERFORM 2120-READ-TRANSACTION-RECORD
+004290             THRU 2120-READ-TRANSACTION-RECORD-EXIT
+004300     END-IF.
+004310 1210-SKIP-APPLIED-TRANSACTIONS-EXIT.
+004320     EXIT.
+004330
+004340 1220-SKIP-ONE-TRANSACTION.
+004350     PERFORM 2120-READ-TRANSACTION-RECORD
+004360         THRU 2120-READ-TRANSACTION-RECORD-EXIT.
+004370 1220-SKIP-ONE-TRANSACTION-EXIT.
+004380     EXIT.
+004390
+004400 9000-TERMINATE-CREATE-PAYROLL-FILE.
+004410     CLOSE PAYROLL-FILE.
+004420     PERFORM 9050-COUNT-ACTIVE-RECORDS
+004430         THRU 9050-COUNT-ACTIVE-RECORDS-EXIT.
+004440     PERFORM 9070-CLEAR-CHECKPOINT
+004450         THRU 9070-CLEAR-CHECKPOINT-EXIT.
+004460     DISPLAY 'PAYROLL MASTER RECONCILIATION'.
+004470     DISPLAY '  RECORDS ON MASTER BEFORE THIS RUN. . : '
+004480         PAY-MASTER-COUNT-BEFORE.
+004490     DISPLAY '  TRANSACTIONS APPLIED THIS RUN. . . . : '
+004500         PAY-TRANSACTIONS-APPLIED.
+004510     DISPLAY '  RECORDS ON MASTER AFTER THIS RUN . . : '
+004520         PAY-MASTER-COUNT-AFTER.
+004530     DISPLAY '  ENTRIES REJECTED THIS RUN. . . . . . : '
+004540         PAY-REJECT-COUNT.
+004550     CLOSE EXCEPTION-FILE.
+004560     IF PAY-BATCH-MODE
+004570         CLOSE TRANSACTION-FILE
+004580     END-IF.
+004590 9000-TERMINATE-CREATE-PAYROLL-FILE-EXIT.
+004600     EXIT.
+004610
+004620*----------------------------------------------------------------
+004630* 2000-CREATE-PAYROLL-RECORD -- ONE PASS OF OPERATOR ENTRY
+004640*----------------------------------------------------------------
+004650 2000-CREATE-PAYROLL-RECORD.
+004660     PERFORM 2100-PAYROLL-PROMPT
+004670         THRU 2100-PAYROLL-PROMPT-EXIT.
+004680     IF END-INPUT = 'Y'
+004690         EVALUATE TRUE
+004700             WHEN PAY-ACTION-ADD
+004710                 PERFORM 2300-CREATE-RECORD
+004720                     THRU 2300-CREATE-RECORD-EXIT
+004730                 PERFORM 2400-VALIDATE-RECORD
+004740                     THRU 2400-VALIDATE-RECORD-EXIT
+004750                 IF PAY-RECORD-OK
+004760                     PERFORM 2500-CALCULATE-GROSS-PAY
+004770                         THRU 2500-CALCULATE-GROSS-PAY-EXIT
+004780                     PERFORM 2600-WRITE-RECORD
+004790                         THRU 2600-WRITE-RECORD-EXIT
+004800                 END-IF
+004810             WHEN PAY-ACTION-CHANGE
+004820                 PERFORM 2700-CHANGE-RECORD
+004830                     THRU 2700-CHANGE-RECORD-EXIT
+004840             WHEN PAY-ACTION-DELETE
+004850                 PERFORM 2800-DELETE-RECORD
+004860                     THRU 2800-DELETE-RECORD-EXIT
+004870             WHEN OTHER
+004880                 DISPLAY 'INVALID ACTION CODE - NO ACTION TAKEN.'
+004890         END-EVALUATE
+004900     END-IF.
+004910 2000-CREATE-PAYROLL-RECORD-EXIT.
+004920     EXIT.
+004930
+004940 2100-PAYROLL-PROMPT.
+004950     IF PAY-BATCH-MODE
+004960         PERFORM 2110-GET-NEXT-TRANSACTION
+004970             THRU 2110-GET-NEXT-TRANSACTION-EXIT
+004980     ELSE
+004990         DISPLAY 'EMPLOYEE RECORD ENTRY? Y or N'
+005000         ACCEPT END-INPUT
+005010         IF END-INPUT = 'Y'
+005020             DISPLAY 'ACTION -- A)DD  C)HANGE  D)ELETE:'
+005030             ACCEPT PAY-ACTION-CODE
+005040         END-IF
+005050     END-IF.
+005060 2100-PAYROLL-PROMPT-EXIT.
+005070     EXIT.
+005080
+005090*----------------------------------------------------------------
+005100* 2110-GET-NEXT-TRANSACTION -- BATCH MODE EQUIVALENT OF THE
+005110* OPERATOR PROMPT. THE NEXT TRANSACTION RECORD WAS ALREADY
+005120* PRIMED BY THE PRIOR CALL TO 2120-READ-TRANSACTION-RECORD.
+005130*----------------------------------------------------------------
+005140 2110-GET-NEXT-TRANSACTION.
+005150     IF PAY-END-OF-TRANS = 'Y'
+005160         MOVE 'N' TO END-INPUT
+005170     ELSE
+005180         MOVE 'Y' TO END-INPUT
+005190         MOVE TRANS-ACTION-CODE TO PAY-ACTION-CODE
+005200         MOVE TRANS-EMPLOYEE-NUMBER TO EMPLOYEE-NUMBER
+005210         MOVE TRANS-EMPLOYEE-INITIAL TO EMPLOYEE-INITIAL
+005220         MOVE TRANS-EMPLOYEE-LASTNAME TO EMPLOYEE-LASTNAME
+005230         MOVE TRANS-SALARY-CODE TO SALARY-CODE
+005240         MOVE TRANS-HOURS-WORKED TO HOURS-WORKED
+005250         MOVE TRANS-HOURLY-RATE TO HOURLY-RATE
+005260         MOVE TRANS-SALARY-AMOUNT TO SALARY-AMOUNT
+005270         PERFORM 2120-READ-TRANSACTION-RECORD
+005280             THRU 2120-READ-TRANSACTION-RECORD-EXIT
+005290     END-IF.
+005300 2110-GET-NEXT-TRANSACTION-EXIT.
+005310     EXIT.
+005320
+005330 2120-READ-TRANSACTION-RECORD.
+005340     READ TRANSACTION-FILE
+005350         AT END
+005360             MOVE 'Y' TO PAY-END-OF-TRANS
+005370     END-READ.
+005380 2120-READ-TRANSACTION-RECORD-EXIT.
+005390     EXIT.
+005400
+005410 2300-CREATE-RECORD.
+005420     IF PAY-INTERACTIVE-MODE
+005430         DISPLAY 'ENTER AN EMPLOYEE NUMBER:'
+005440         ACCEPT EMPLOYEE-NUMBER
+005450         DISPLAY 'ENTER AN EMPLOYEE LASTNAME:'
+005460         ACCEPT EMPLOYEE-LASTNAME
+005470         DISPLAY 'ENTER AN EMPLOYEE INITIAL:'
+005480         ACCEPT EMPLOYEE-INITIAL
+005490         DISPLAY 'HOURLY OR SALARIED -- ENTER H or S:'
+005500         ACCEPT SALARY-CODE
+005510         IF PAY-BY-SALARY
+005520             DISPLAY 'ENTER THE SALARY AMOUNT FOR THE PERIOD:'
+005530             ACCEPT SALARY-AMOUNT
+005540             MOVE ZERO TO HOURS-WORKED
+005550             MOVE ZERO TO HOURLY-RATE
+005560         ELSE
+005570             DISPLAY 'ENTER HOURS WORKED:'
+005580             ACCEPT HOURS-WORKED
+005590             DISPLAY 'ENTER THE HOURLY RATE:'
+005600             ACCEPT HOURLY-RATE
+005610             MOVE ZERO TO SALARY-AMOUNT
+005620         END-IF
+005630     END-IF.
+005640 2300-CREATE-RECORD-EXIT.
+005650     EXIT.
+005660
+005670*----------------------------------------------------------------
+005680* 2400-VALIDATE-RECORD -- REJECT A BLANK OR NON-NUMERIC EMPLOYEE
+005690* NUMBER, A BLANK LASTNAME, OR AN EMPLOYEE NUMBER ALREADY ON THE
+005700* MASTER. REJECTED ENTRIES ARE WRITTEN TO THE EXCEPTION REPORT
+005710* INSTEAD OF BEING ACCEPTED ONTO THE MASTER.
+005720*----------------------------------------------------------------
+005730 2400-VALIDATE-RECORD.
+005740     MOVE 'Y' TO PAY-RECORD-VALID.
+005750     MOVE SPACES TO PAY-REJECT-REASON.
+005760     IF EMPLOYEE-NUMBER NOT NUMERIC OR EMPLOYEE-NUMBER = ZERO
+005770         MOVE 'N' TO PAY-RECORD-VALID
+005780         MOVE 'EMPLOYEE NUMBER IS BLANK OR NOT NUMERIC' TO
+005790             PAY-REJECT-REASON
+005800     END-IF.
+005810     IF PAY-RECORD-OK AND EMPLOYEE-LASTNAME = SPACES
+005820         MOVE 'N' TO PAY-RECORD-VALID
+005830         MOVE 'EMPLOYEE LASTNAME IS BLANK' TO PAY-REJECT-REASON
+005840     END-IF.
+005850     IF PAY-RECORD-OK
+005860         SET PAY-TBL-IDX TO 1
+005870         SEARCH PAY-MASTER-ENTRY
+005880             AT END
+005890                 CONTINUE
+005900             WHEN PAY-T-EMPLOYEE-NUMBER(PAY-TBL-IDX) =
+005910                     EMPLOYEE-NUMBER
+005920                 AND NOT PAY-T-DELETED(PAY-TBL-IDX)
+005930                 MOVE 'N' TO PAY-RECORD-VALID
+005940                 MOVE 'EMPLOYEE NUMBER ALREADY ON FILE' TO
+005950                     PAY-REJECT-REASON
+005960         END-SEARCH
+005970     END-IF.
+005980     IF PAY-RECORD-OK
+005990         AND PAY-MASTER-COUNT >= PAY-MASTER-MAX-ENTRIES
+006000         MOVE 'N' TO PAY-RECORD-VALID
+006010         MOVE 'MASTER FILE AT CAPACITY - REJECTED' TO
+006020             PAY-REJECT-REASON
+006030     END-IF.
+006040     IF PAY-RECORD-REJECTED
+006050         PERFORM 2450-WRITE-EXCEPTION-RECORD
+006060             THRU 2450-WRITE-EXCEPTION-RECORD-EXIT
+006070     END-IF.
+006080 2400-VALIDATE-RECORD-EXIT.
+006090     EXIT.
+006100
+006110 2450-WRITE-EXCEPTION-RECORD.
+006120     DISPLAY 'EMPLOYEE ENTRY REJECTED - ' PAY-REJECT-REASON.
+006130     MOVE 'R' TO EX-RECORD-TYPE.
+006140     MOVE EMPLOYEE-NUMBER TO EX-EMPLOYEE-NUMBER.
+006150     MOVE EMPLOYEE-LASTNAME TO EX-EMPLOYEE-LASTNAME.
+006160     MOVE PAY-REJECT-REASON TO EX-REJECT-REASON.
+006170     WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE.
+006180     IF PAY-EXCEPTION-STATUS NOT = '00'
+006190         DISPLAY 'ERROR WRITING EXCEPTION RECORD - FILE '
+006200             'STATUS: ' PAY-EXCEPTION-STATUS
+006210     END-IF.
+006220     ADD 1 TO PAY-REJECT-COUNT.
+006230 2450-WRITE-EXCEPTION-RECORD-EXIT.
+006240     EXIT.
+006250*----------------------------------------------------------------
+006260* 2500-CALCULATE-GROSS-PAY -- DERIVE GROSS PAY, STANDARD
+006270* FICA/TAX DEDUCTIONS, AND NET PAY FOR THE CURRENT EMPLOYEE.
+006280*----------------------------------------------------------------
+006290 2500-CALCULATE-GROSS-PAY.
+006300     IF PAY-BY-SALARY
+006310         MOVE SALARY-AMOUNT TO GROSS-PAY
+006320     ELSE
+006330         IF HOURS-WORKED > PAY-STANDARD-HOURS
+006340             COMPUTE GROSS-PAY =
+006350                 (PAY-STANDARD-HOURS * HOURLY-RATE) +
+006360                 ((HOURS-WORKED - PAY-STANDARD-HOURS) *
+006370                     HOURLY-RATE * PAY-OVERTIME-FACTOR)
+006380         ELSE
+006390             COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
+006400         END-IF
+006410     END-IF.
+006420     COMPUTE FICA-AMOUNT ROUNDED = GROSS-PAY * PAY-FICA-RATE.
+006430     COMPUTE FED-TAX-AMOUNT ROUNDED =
+006440         GROSS-PAY * PAY-FED-TAX-RATE.
+006450     COMPUTE NET-PAY = GROSS-PAY - FICA-AMOUNT - FED-TAX-AMOUNT.
+006460 2500-CALCULATE-GROSS-PAY-EXIT.
+006470     EXIT.
+006480
+006490 2600-WRITE-RECORD.
+006500     MOVE PAYRECORD-IN TO PAYRECORD-OUT.
+006510     MOVE PAY-OPERATOR-ID TO AUD-OPERATOR-ID.
+006520     MOVE PAY-ACTION-CODE TO AUD-ACTION-CODE.
+006530     ACCEPT AUD-ENTRY-DATE FROM DATE YYYYMMDD.
+006540     ACCEPT AUD-ENTRY-TIME FROM TIME.
+006550     WRITE PAYRECORD-OUT.
+006560     IF PAY-FILE-STATUS NOT = '00'
+006570         DISPLAY 'ERROR WRITING PAYROLL MASTER - FILE STATUS: '
+006580             PAY-FILE-STATUS
+006590         GO TO 2600-WRITE-RECORD-EXIT
+006600     END-IF.
+006610     ADD 1 TO PAY-MASTER-COUNT.
+006620     MOVE AUD-OPERATOR-ID TO
+006630         PAY-T-AUD-OPERATOR-ID(PAY-MASTER-COUNT).
+006640     MOVE AUD-ACTION-CODE TO
+006650         PAY-T-AUD-ACTION-CODE(PAY-MASTER-COUNT).
+006660     MOVE AUD-ENTRY-DATE TO
+006670         PAY-T-AUD-ENTRY-DATE(PAY-MASTER-COUNT).
+006680     MOVE AUD-ENTRY-TIME TO
+006690         PAY-T-AUD-ENTRY-TIME(PAY-MASTER-COUNT).
+006700     MOVE EMPLOYEE-NUMBER TO
+006710         PAY-T-EMPLOYEE-NUMBER(PAY-MASTER-COUNT).
+006720     MOVE EMPLOYEE-INITIAL TO
+006730         PAY-T-EMPLOYEE-INITIAL(PAY-MASTER-COUNT).
+006740     MOVE EMPLOYEE-LASTNAME TO
+006750         PAY-T-EMPLOYEE-LASTNAME(PAY-MASTER-COUNT).
+006760     MOVE HOURS-WORKED TO
+006770         PAY-T-HOURS-WORKED(PAY-MASTER-COUNT).
+006780     MOVE HOURLY-RATE TO
+006790         PAY-T-HOURLY-RATE(PAY-MASTER-COUNT).
+006800     MOVE SALARY-AMOUNT TO
+006810         PAY-T-SALARY-AMOUNT(PAY-MASTER-COUNT).
+006820     MOVE SALARY-CODE TO
+006830         PAY-T-SALARY-CODE(PAY-MASTER-COUNT).
+006840     MOVE GROSS-PAY TO
+006850         PAY-T-GROSS-PAY(PAY-MASTER-COUNT).
+006860     MOVE FICA-AMOUNT TO
+006870         PAY-T-FICA-AMOUNT(PAY-MASTER-COUNT).
+006880     MOVE FED-TAX-AMOUNT TO
+006890         PAY-T-FED-TAX-AMOUNT(PAY-MASTER-COUNT).
+006900     MOVE NET-PAY TO
+006910         PAY-T-NET-PAY(PAY-MASTER-COUNT).
+006920     ADD 1 TO PAY-TRANSACTIONS-APPLIED.
+006930     ADD 1 TO PAY-WRITES-SINCE-CHECKPOINT.
+006940     MOVE EMPLOYEE-NUMBER TO PAY-LAST-SAVED-EMPLOYEE-NUMBER.
+006950     IF PAY-WRITES-SINCE-CHECKPOINT >= 10
+006960         PERFORM 2650-WRITE-CHECKPOINT
+006970             THRU 2650-WRITE-CHECKPOINT-EXIT
+006980     END-IF.
+006990 2600-WRITE-RECORD-EXIT.
+007000     EXIT.
+007010
+007020*----------------------------------------------------------------
+007030* 2650-WRITE-CHECKPOINT -- SAVE THE LAST EMPLOYEE NUMBER WRITTEN
+007040* SO A RUN THAT STOPS SHORT OF NORMAL TERMINATION CAN BE RESTARTED
+007050* WITHOUT RE-KEYING ENTRIES ALREADY APPLIED.
+007060*----------------------------------------------------------------
+007070 2650-WRITE-CHECKPOINT.
+007080     OPEN OUTPUT CHECKPOINT-FILE.
+007090     MOVE SPACES TO CHECKPOINT-RECORD.
+007100     MOVE PAY-LAST-SAVED-EMPLOYEE-NUMBER TO CKPT-EMPLOYEE-NUMBER.
+007110     MOVE PAY-MASTER-COUNT TO CKPT-WRITE-COUNT.
+007120     WRITE CHECKPOINT-RECORD.
+007130     IF PAY-CKPT-STATUS NOT = '00'
+007140         DISPLAY 'ERROR WRITING CHECKPOINT - FILE STATUS: '
+007150             PAY-CKPT-STATUS
+007160     END-IF.
+007170     CLOSE CHECKPOINT-FILE.
+007180     MOVE ZERO TO PAY-WRITES-SINCE-CHECKPOINT.
+007190 2650-WRITE-CHECKPOINT-EXIT.
+007200     EXIT.
+007210
+007220*----------------------------------------------------------------
+007230* 2700-CHANGE-RECORD -- LOCATE AN EXISTING EMPLOYEE BY NUMBER
+007240* AND REWRITE THE MATCHING TABLE ENTRY WITH CORRECTED DATA.
+007250*----------------------------------------------------------------
+007260 2700-CHANGE-RECORD.
+007270     IF PAY-INTERACTIVE-MODE
+007280         DISPLAY 'ENTER THE EMPLOYEE NUMBER TO CHANGE:'
+007290         ACCEPT PAY-LOOKUP-NUMBER
+007300     ELSE
+007310         MOVE EMPLOYEE-NUMBER TO PAY-LOOKUP-NUMBER
+007320     END-IF.
+007330     SET PAY-TBL-IDX TO 1.
+007340     SEARCH PAY-MASTER-ENTRY
+007350         AT END
+007360             DISPLAY 'EMPLOYEE NUMBER NOT ON FILE - '
+007370                 'NO CHANGE MADE.'
+007380         WHEN PAY-T-EMPLOYEE-NUMBER(PAY-TBL-IDX) =
+007390                 PAY-LOOKUP-NUMBER
+007400             AND NOT PAY-T-DELETED(PAY-TBL-IDX)
+007410             PERFORM 2710-ACCEPT-CHANGE-DATA
+007420                 THRU 2710-ACCEPT-CHANGE-DATA-EXIT
+007430     END-SEARCH.
+007440 2700-CHANGE-RECORD-EXIT.
+007450     EXIT.
+007460
+007470 2710-ACCEPT-CHANGE-DATA.
+007480     MOVE PAY-T-EMPLOYEE-NUMBER(PAY-TBL-IDX) TO
+007490         EMPLOYEE-NUMBER.
+007500     IF PAY-INTERACTIVE-MODE
+007510         DISPLAY 'ENTER THE NEW EMPLOYEE LASTNAME:'
+007520         ACCEPT EMPLOYEE-LASTNAME
+007530         DISPLAY 'ENTER THE NEW EMPLOYEE INITIAL:'
+007540         ACCEPT EMPLOYEE-INITIAL
+007550         DISPLAY 'HOURLY OR SALARIED -- ENTER H or S:'
+007560         ACCEPT SALARY-CODE
+007570         IF PAY-BY-SALARY
+007580             DISPLAY 'ENTER THE SALARY AMOUNT FOR THE PERIOD:'
+007590             ACCEPT SALARY-AMOUNT
+007600             MOVE ZERO TO HOURS-WORKED
+007610             MOVE ZERO TO HOURLY-RATE
+007620         ELSE
+007630             DISPLAY 'ENTER HOURS WORKED:'
+007640             ACCEPT HOURS-WORKED
+007650             DISPLAY 'ENTER THE HOURLY RATE:'
+007660             ACCEPT HOURLY-RATE
+007670             MOVE ZERO TO SALARY-AMOUNT
+007680         END-IF
+007690     END-IF.
+007700     PERFORM 2500-CALCULATE-GROSS-PAY
+007710         THRU 2500-CALCULATE-GROSS-PAY-EXIT.
+007720     MOVE EMPLOYEE-INITIAL TO
+007730         PAY-T-EMPLOYEE-INITIAL(PAY-TBL-IDX).
+007740     MOVE EMPLOYEE-LASTNAME TO
+007750         PAY-T-EMPLOYEE-LASTNAME(PAY-TBL-IDX).
+007760     MOVE HOURS-WORKED TO
+007770         PAY-T-HOURS-WORKED(PAY-TBL-IDX).
+007780     MOVE HOURLY-RATE TO
+007790         PAY-T-HOURLY-RATE(PAY-TBL-IDX).
+007800     MOVE SALARY-AMOUNT TO
+007810         PAY-T-SALARY-AMOUNT(PAY-TBL-IDX).
+007820     MOVE SALARY-CODE TO
+007830         PAY-T-SALARY-CODE(PAY-TBL-IDX).
+007840     MOVE GROSS-PAY TO
+007850         PAY-T-GROSS-PAY(PAY-TBL-IDX).
+007860     MOVE FICA-AMOUNT TO
+007870         PAY-T-FICA-AMOUNT(PAY-TBL-IDX).
+007880     MOVE FED-TAX-AMOUNT TO
+007890         PAY-T-FED-TAX-AMOUNT(PAY-TBL-IDX).
+007900     MOVE NET-PAY TO
+007910         PAY-T-NET-PAY(PAY-TBL-IDX).
+007920     MOVE PAY-OPERATOR-ID TO
+007930         PAY-T-AUD-OPERATOR-ID(PAY-TBL-IDX).
+007940     MOVE PAY-ACTION-CODE TO
+007950         PAY-T-AUD-ACTION-CODE(PAY-TBL-IDX).
+007960     ACCEPT PAY-T-AUD-ENTRY-DATE(PAY-TBL-IDX) FROM DATE YYYYMMDD.
+007970     ACCEPT PAY-T-AUD-ENTRY-TIME(PAY-TBL-IDX) FROM TIME.
+007980     ADD 1 TO PAY-TRANSACTIONS-APPLIED.
+007990     PERFORM 2900-PERSIST-MASTER-CHANGE
+008000         THRU 2900-PERSIST-MASTER-CHANGE-EXIT.
+008010 2710-ACCEPT-CHANGE-DATA-EXIT.
+008020     EXIT.
+008030
+008040*----------------------------------------------------------------
+008050* 2800-DELETE-RECORD -- LOCATE AN EXISTING EMPLOYEE BY NUMBER
+008060* AND MARK THE TABLE ENTRY DELETED. THE RECORD DROPS OUT WHEN
+008070* THE MASTER IS REWRITTEN AT TERMINATION.
+008080*----------------------------------------------------------------
+008090 2800-DELETE-RECORD.
+008100     IF PAY-INTERACTIVE-MODE
+008110         DISPLAY 'ENTER THE EMPLOYEE NUMBER TO DELETE:'
+008120         ACCEPT PAY-LOOKUP-NUMBER
+008130     ELSE
+008140         MOVE EMPLOYEE-NUMBER TO PAY-LOOKUP-NUMBER
+008150     END-IF.
+008160     SET PAY-TBL-IDX TO 1.
+008170     SEARCH PAY-MASTER-ENTRY
+008180         AT END
+008190             DISPLAY 'EMPLOYEE NUMBER NOT ON FILE - '
+008200                 'NO DELETE MADE.'
+008210         WHEN PAY-T-EMPLOYEE-NUMBER(PAY-TBL-IDX) =
+008220                 PAY-LOOKUP-NUMBER
+008230             AND NOT PAY-T-DELETED(PAY-TBL-IDX)
+008240             PERFORM 2850-WRITE-DELETE-AUDIT-RECORD
+008250                 THRU 2850-WRITE-DELETE-AUDIT-RECORD-EXIT
+008260             MOVE 'Y' TO PAY-T-DELETE-SWITCH(PAY-TBL-IDX)
+008270             ADD 1 TO PAY-TRANSACTIONS-APPLIED
+008280             PERFORM 2900-PERSIST-MASTER-CHANGE
+008290                 THRU 2900-PERSIST-MASTER-CHANGE-EXIT
+008300     END-SEARCH.
+008310 2800-DELETE-RECORD-EXIT.
+008320     EXIT.
+008330
+008340*----------------------------------------------------------------
+008350* 2900-PERSIST-MASTER-CHANGE -- A CHANGE OR DELETE JUST ALTERED
+008360* PAY-MASTER-TABLE. REWRITE THE MASTER FROM THE TABLE RIGHT NOW,
+008370* INSTEAD OF WAITING FOR NORMAL TERMINATION, AND CHECKPOINT THE
+008380* EMPLOYEE NUMBER JUST APPLIED -- OTHERWISE AN ABEND LATER IN THE
+008390* RUN COULD ADVANCE THE CHECKPOINT PAST THIS EDIT BEFORE IT WAS
+008400* EVER WRITTEN TO DISK, AND A RESTART WOULD SKIP IT FOR GOOD.
+008410*----------------------------------------------------------------
+008420 2900-PERSIST-MASTER-CHANGE.
+008430     CLOSE PAYROLL-FILE.
+008440     PERFORM 9100-REWRITE-MASTER-FILE
+008450         THRU 9100-REWRITE-MASTER-FILE-EXIT.
+008460     OPEN EXTEND PAYROLL-FILE.
+008470     MOVE PAY-LOOKUP-NUMBER TO PAY-LAST-SAVED-EMPLOYEE-NUMBER.
+008480     PERFORM 2650-WRITE-CHECKPOINT
+008490         THRU 2650-WRITE-CHECKPOINT-EXIT.
+008500 2900-PERSIST-MASTER-CHANGE-EXIT.
+008510     EXIT.
+008520
+008530*----------------------------------------------------------------
+008540* 2850-WRITE-DELETE-AUDIT-RECORD -- CAPTURE WHO ORIGINALLY KEYED
+008550* THIS EMPLOYEE AND WHO/WHEN IT WAS DELETED, TO EXCEPTION-FILE,
+008560* BEFORE THE ENTRY IS MARKED DELETED AND DROPPED OFF THE MASTER.
+008570*----------------------------------------------------------------
+008580 2850-WRITE-DELETE-AUDIT-RECORD.
+008590     MOVE SPACES TO DELETE-AUDIT-LINE.
+008600     MOVE 'D' TO DA-RECORD-TYPE.
+008610     MOVE PAY-T-EMPLOYEE-NUMBER(PAY-TBL-IDX) TO
+008620         DA-EMPLOYEE-NUMBER.
+008630     MOVE PAY-T-EMPLOYEE-LASTNAME(PAY-TBL-IDX) TO
+008640         DA-EMPLOYEE-LASTNAME.
+008650     MOVE PAY-T-AUD-OPERATOR-ID(PAY-TBL-IDX) TO
+008660         DA-ORIGINAL-OPERATOR-ID.
+008670     MOVE PAY-T-AUD-ENTRY-DATE(PAY-TBL-IDX) TO
+008680         DA-ORIGINAL-ENTRY-DATE.
+008690     MOVE PAY-OPERATOR-ID TO DA-DELETED-BY-OPERATOR.
+008700     ACCEPT DA-DELETE-DATE FROM DATE YYYYMMDD.
+008710     ACCEPT DA-DELETE-TIME FROM TIME.
+008720     WRITE EXCEPTION-LINE FROM DELETE-AUDIT-LINE.
+008730     IF PAY-EXCEPTION-STATUS NOT = '00'
+008740         DISPLAY 'ERROR WRITING DELETE AUDIT RECORD - FILE '
+008750             'STATUS: ' PAY-EXCEPTION-STATUS
+008760     END-IF.
+008770 2850-WRITE-DELETE-AUDIT-RECORD-EXIT.
+008780     EXIT.
+008790
+008800*----------------------------------------------------------------
+008810* 9050-COUNT-ACTIVE-RECORDS -- COUNT TABLE ENTRIES THAT ARE NOT
+008820* MARKED DELETED, FOR THE "RECORDS ON MASTER AFTER" FIGURE.
+008830*----------------------------------------------------------------
+008840 9050-COUNT-ACTIVE-RECORDS.
+008850     MOVE ZERO TO PAY-MASTER-COUNT-AFTER.
+008860     PERFORM 9060-COUNT-ONE-RECORD
+008870         THRU 9060-COUNT-ONE-RECORD-EXIT
+008880         VARYING PAY-COUNT-IDX FROM 1 BY 1
+008890         UNTIL PAY-COUNT-IDX > PAY-MASTER-COUNT.
+008900 9050-COUNT-ACTIVE-RECORDS-EXIT.
+008910     EXIT.
+008920
+008930 9060-COUNT-ONE-RECORD.
+008940     IF NOT PAY-T-DELETED(PAY-COUNT-IDX)
+008950         ADD 1 TO PAY-MASTER-COUNT-AFTER
+008960     END-IF.
+008970 9060-COUNT-ONE-RECORD-EXIT.
+008980     EXIT.
+008990
+009000*----------------------------------------------------------------
+009010* 9070-CLEAR-CHECKPOINT -- THE RUN REACHED NORMAL TERMINATION, SO
+009020* THE CHECKPOINT IS ZEROED OUT -- A SUBSEQUENT RUN WITH NOTHING
+009030* LEFT PENDING HAS NO RESTART TO OFFER.
+009040*----------------------------------------------------------------
+009050 9070-CLEAR-CHECKPOINT.
+009060     OPEN OUTPUT CHECKPOINT-FILE.
+009070     MOVE SPACES TO CHECKPOINT-RECORD.
+009080     MOVE ZERO TO CKPT-EMPLOYEE-NUMBER.
+009090     MOVE ZERO TO CKPT-WRITE-COUNT.
+009100     WRITE CHECKPOINT-RECORD.
+009110     IF PAY-CKPT-STATUS NOT = '00'
+009120         DISPLAY 'ERROR WRITING CHECKPOINT - FILE STATUS: '
+009130             PAY-CKPT-STATUS
+009140     END-IF.
+009150     CLOSE CHECKPOINT-FILE.
+009160 9070-CLEAR-CHECKPOINT-EXIT.
+009170     EXIT.
+009180
+009190*----------------------------------------------------------------
+009200* 9100-REWRITE-MASTER-FILE -- A CHANGE OR DELETE HAPPENED THIS
+009210* RUN, SO THE MASTER HAS TO BE REBUILT FROM THE TABLE (A SIMPLE
+009220* LINE SEQUENTIAL FILE HAS NO IN-PLACE REWRITE OF AN ARBITRARY
+009230* RECORD). DELETED ENTRIES ARE SIMPLY LEFT OFF.
+009240*----------------------------------------------------------------
+009250 9100-REWRITE-MASTER-FILE.
+009260     OPEN OUTPUT PAYROLL-FILE.
+009270     PERFORM 9110-WRITE-ONE-MASTER-RECORD
+009280         THRU 9110-WRITE-ONE-MASTER-RECORD-EXIT
+009290         VARYING PAY-COUNT-IDX FROM 1 BY 1
+009300         UNTIL PAY-COUNT-IDX > PAY-MASTER-COUNT.
+009310     CLOSE PAYROLL-FILE.
+009320 9100-REWRITE-MASTER-FILE-EXIT.
+009330     EXIT.
+009340
+009350 9110-WRITE-ONE-MASTER-RECORD.
+009360     IF NOT PAY-T-DELETED(PAY-COUNT-IDX)
+009370         MOVE SPACES TO PAYRECORD-OUT
+009380         MOVE PAY-T-EMPLOYEE-NUMBER(PAY-COUNT-IDX) TO
+009390             OUT-EMPLOYEE-NUMBER
+009400         MOVE PAY-T-EMPLOYEE-INITIAL(PAY-COUNT-IDX) TO
+009410             OUT-EMPLOYEE-INITIAL
+009420         MOVE PAY-T-EMPLOYEE-LASTNAME(PAY-COUNT-IDX) TO
+009430             OUT-EMPLOYEE-LASTNAME
+009440         MOVE PAY-T-HOURS-WORKED(PAY-COUNT-IDX) TO
+009450             OUT-HOURS-WORKED
+009460         MOVE PAY-T-HOURLY-RATE(PAY-COUNT-IDX) TO
+009470             OUT-HOURLY-RATE
+009480         MOVE PAY-T-SALARY-AMOUNT(PAY-COUNT-IDX) TO
+009490             OUT-SALARY-AMOUNT
+009500         MOVE PAY-T-SALARY-CODE(PAY-COUNT-IDX) TO
+009510             OUT-SALARY-CODE
+009520         MOVE PAY-T-GROSS-PAY(PAY-COUNT-IDX) TO
+009530             OUT-GROSS-PAY
+009540         MOVE PAY-T-FICA-AMOUNT(PAY-COUNT-IDX) TO
+009550             OUT-FICA-AMOUNT
+009560         MOVE PAY-T-FED-TAX-AMOUNT(PAY-COUNT-IDX) TO
+009570             OUT-FED-TAX-AMOUNT
+009580         MOVE PAY-T-NET-PAY(PAY-COUNT-IDX) TO
+009590             OUT-NET-PAY
+009600         MOVE PAY-T-AUD-OPERATOR-ID(PAY-COUNT-IDX) TO
+009610             AUD-OPERATOR-ID
+009620         MOVE PAY-T-AUD-ACTION-CODE(PAY-COUNT-IDX) TO
+009630             AUD-ACTION-CODE
+009640         MOVE PAY-T-AUD-ENTRY-DATE(PAY-COUNT-IDX) TO
+009650             AUD-ENTRY-DATE
+009660         MOVE PAY-T-AUD-ENTRY-TIME(PAY-COUNT-IDX) TO
+009670             AUD-ENTRY-TIME
+009680         WRITE PAYRECORD-OUT
+009690         IF PAY-FILE-STATUS NOT = '00'
+009700             DISPLAY 'ERROR WRITING PAYROLL MASTER - FILE '
+009710                 'STATUS: ' PAY-FILE-STATUS
+009720         END-IF
+009730     END-IF.
+009740 9110-WRITE-ONE-MASTER-RECORD-EXIT.
+009750     EXIT.
+009760
+009770 END PROGRAM Payroll.
