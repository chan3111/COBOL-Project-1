@@ -0,0 +1,160 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DirectDeposit AS "DirectDeposit".
+000120 AUTHOR. ChandlerNewmanReed.
+000130 INSTALLATION. CORPORATE-PAYROLL-SYSTEMS.
+000140 DATE-WRITTEN. 08-09-2026.
+000150 DATE-COMPILED. 08-09-2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08-09-2026  CNR  ORIGINAL PROGRAM - FIXED-FORMAT DIRECT DEPOSIT
+000200*                  BANK EXTRACT READ FROM THE PAYROLL MASTER
+000210*                  FILE PRODUCED BY Payroll.cbl.
+000215* 08-09-2026  CNR  ADDED FILE STATUS ON PAYROLL-FILE SO A MISSING
+000216*                  MASTER (NO PAYROLL ENTERED YET) PRODUCES AN
+000217*                  EMPTY EXTRACT INSTEAD OF ABENDING.
+000218* 08-09-2026  CNR  ADDED FILE STATUS ON EXTRACT-FILE AND A CHECK
+000219*                  AFTER THE DETAIL WRITE SO A FAILED WRITE (DISK
+000220*                  FULL, ETC.) IS REPORTED INSTEAD OF GOING UNNOTICED.
+000221*================================================================
+000230
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT PAYROLL-FILE ASSIGN TO 'outfile.txt'
+000275         ORGANIZATION IS LINE SEQUENTIAL
+000278         FILE STATUS IS PAY-FILE-STATUS.
+000290     SELECT EXTRACT-FILE ASSIGN TO 'directdeposit.txt'
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS PAY-EXTRACT-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  PAYROLL-FILE.
+000350     COPY PAYRECOUT.
+000360
+000370 FD  EXTRACT-FILE.
+000380 01  EXTRACT-LINE              PIC X(80).
+000390
+000400 WORKING-STORAGE SECTION.
+000410*----------------------------------------------------------------
+000420* EXTRACT CONTROL FIELDS
+000430*----------------------------------------------------------------
+000440 01  PAY-END-OF-FILE           PIC X(1) VALUE 'N'.
+000450     88  PAY-NO-MORE-RECORDS   VALUE 'Y'.
+000455 01  PAY-FILE-STATUS           PIC X(2).
+000457 01  PAY-EXTRACT-STATUS        PIC X(2).
+000460 01  PAY-RECORD-COUNT          PIC 9(7) COMP VALUE ZERO.
+000470 01  PAY-GRAND-TOTAL-NET       PIC 9(9)V99 VALUE ZERO.
+000480 01  PAY-RUN-DATE              PIC 9(8).
+000490
+000500*----------------------------------------------------------------
+000510* THE PAYROLL MASTER CARRIES NO BANK ROUTING OR ACCOUNT DATA OF
+000520* ITS OWN. UNTIL EMPLOYEE BANKING INFORMATION IS ADDED TO THE
+000530* MASTER RECORD, THIS RUN CARRIES THE INSTALLATION'S DEFAULT
+000540* ORIGINATING ROUTING NUMBER AND LEAVES THE ACCOUNT NUMBER FIELD
+000550* ZERO-FILLED AS A PLACEHOLDER FOR THE BANK TO RECONCILE BY
+000560* EMPLOYEE NUMBER UNTIL THAT DATA IS AVAILABLE.
+000570*----------------------------------------------------------------
+000580 01  PAY-DEFAULT-ROUTING-NUMBER   PIC 9(9) VALUE ZERO.
+000590
+000600*----------------------------------------------------------------
+000610* EXTRACT DETAIL LINE LAYOUT
+000620*----------------------------------------------------------------
+000630 01  DD-DETAIL-LINE.
+000640     10  DD-ROUTING-NUMBER     PIC 9(9).
+000650     10  FILLER                PIC X(1) VALUE SPACE.
+000660     10  DD-ACCOUNT-NUMBER     PIC X(17) VALUE ZEROS.
+000670     10  FILLER                PIC X(1) VALUE SPACE.
+000680     10  DD-EMPLOYEE-NUMBER    PIC 9(9).
+000690     10  FILLER                PIC X(1) VALUE SPACE.
+000700     10  DD-NET-PAY            PIC 9(9)V99.
+000710     10  FILLER                PIC X(1) VALUE SPACE.
+000720     10  DD-RUN-DATE           PIC 9(8).
+000730
+000740 01  DD-TOTAL-LINE.
+000750     10  FILLER                PIC X(27) VALUE
+000760         'TOTAL DEPOSIT AMOUNT . . .'.
+000770     10  FILLER                PIC X(6) VALUE SPACES.
+000780     10  DD-TOTAL-NET-PAY      PIC ZZZ,ZZZ,ZZ9.99.
+000790
+000800 01  DD-RECORD-COUNT-LINE.
+000810     10  FILLER                PIC X(27) VALUE
+000820         'TOTAL DEPOSIT RECORDS  . .'.
+000830     10  FILLER                PIC X(6) VALUE SPACES.
+000840     10  DD-RECORD-COUNT       PIC ZZZ,ZZ9.
+000850
+000860 PROCEDURE DIVISION.
+000870
+000880 0000-MAIN-PROCEDURE.
+000890     PERFORM 1000-INITIALIZE-EXTRACT
+000900         THRU 1000-INITIALIZE-EXTRACT-EXIT.
+000910     PERFORM 2000-PROCESS-RECORD
+000920         THRU 2000-PROCESS-RECORD-EXIT
+000930         UNTIL PAY-NO-MORE-RECORDS.
+000940     PERFORM 9000-TERMINATE-EXTRACT
+000950         THRU 9000-TERMINATE-EXTRACT-EXIT.
+000960     STOP RUN.
+000970
+000980*----------------------------------------------------------------
+000990* 1000-INITIALIZE-EXTRACT -- OPEN FILES, PRIME THE FIRST RECORD. A
+000995* MISSING PAYROLL MASTER (NO PAYROLL ENTERED YET) IS TREATED AS A
+000997* ZERO-RECORD FILE, NOT AN ERROR, THE SAME AS Payroll.cbl DOES.
+001000*----------------------------------------------------------------
+001010 1000-INITIALIZE-EXTRACT.
+001020     OPEN INPUT PAYROLL-FILE.
+001030     OPEN OUTPUT EXTRACT-FILE.
+001040     ACCEPT PAY-RUN-DATE FROM DATE YYYYMMDD.
+001045     IF PAY-FILE-STATUS = '35' OR PAY-FILE-STATUS = '05'
+001046         DISPLAY 'NO PAYROLL MASTER FOUND - EXTRACT WILL HAVE '
+001047             'NO DEPOSIT LINES.'
+001048         MOVE 'Y' TO PAY-END-OF-FILE
+001049     ELSE
+001050         PERFORM 2100-READ-PAYROLL-FILE
+001060             THRU 2100-READ-PAYROLL-FILE-EXIT
+001065     END-IF.
+001070 1000-INITIALIZE-EXTRACT-EXIT.
+001080     EXIT.
+001090
+001100*----------------------------------------------------------------
+001110* 2000-PROCESS-RECORD -- ONE DEPOSIT LINE PER MASTER RECORD
+001120*----------------------------------------------------------------
+001130 2000-PROCESS-RECORD.
+001140     MOVE PAY-DEFAULT-ROUTING-NUMBER TO DD-ROUTING-NUMBER.
+001150     MOVE OUT-EMPLOYEE-NUMBER TO DD-EMPLOYEE-NUMBER.
+001160     MOVE OUT-NET-PAY TO DD-NET-PAY.
+001170     MOVE PAY-RUN-DATE TO DD-RUN-DATE.
+001180     WRITE EXTRACT-LINE FROM DD-DETAIL-LINE.
+001185     IF PAY-EXTRACT-STATUS NOT = '00'
+001186         DISPLAY 'ERROR WRITING DIRECT DEPOSIT EXTRACT - FILE '
+001187             'STATUS: ' PAY-EXTRACT-STATUS
+001188     END-IF.
+001190     ADD 1 TO PAY-RECORD-COUNT.
+001200     ADD OUT-NET-PAY TO PAY-GRAND-TOTAL-NET.
+001210     PERFORM 2100-READ-PAYROLL-FILE
+001220         THRU 2100-READ-PAYROLL-FILE-EXIT.
+001230 2000-PROCESS-RECORD-EXIT.
+001240     EXIT.
+001250
+001260 2100-READ-PAYROLL-FILE.
+001270     READ PAYROLL-FILE
+001280         AT END
+001290             MOVE 'Y' TO PAY-END-OF-FILE
+001300     END-READ.
+001310 2100-READ-PAYROLL-FILE-EXIT.
+001320     EXIT.
+001330
+001340*----------------------------------------------------------------
+001350* 9000-TERMINATE-EXTRACT -- TOTAL AMOUNT AND RECORD COUNT FOOTER
+001360*----------------------------------------------------------------
+001370 9000-TERMINATE-EXTRACT.
+001380     MOVE PAY-GRAND-TOTAL-NET TO DD-TOTAL-NET-PAY.
+001390     MOVE PAY-RECORD-COUNT TO DD-RECORD-COUNT.
+001400     WRITE EXTRACT-LINE FROM DD-TOTAL-LINE.
+001410     WRITE EXTRACT-LINE FROM DD-RECORD-COUNT-LINE.
+001420     CLOSE PAYROLL-FILE.
+001430     CLOSE EXTRACT-FILE.
+001440 9000-TERMINATE-EXTRACT-EXIT.
+001450     EXIT.
+001460
+001470 END PROGRAM DirectDeposit.
