@@ -0,0 +1,36 @@
+000100*================================================================
+000110* PAYRECOUT.CPY
+000120* PAYROLL MASTER RECORD LAYOUT (PAYROLL-FILE / outfile.txt).
+000130* SHARED BY Payroll.cbl, PayrollRegister.cbl AND ANY PROGRAM
+000140* THAT READS OR WRITES THE PAYROLL MASTER.
+000150*----------------------------------------------------------------
+000160* 08-09-2026  CNR  ORIGINAL COPYBOOK, SPLIT OUT OF Payroll.cbl
+000170*                  WHEN PayrollRegister.cbl WAS ADDED.
+000175* 08-09-2026  CNR  APPENDED AUDIT TRAIL FIELDS (COPY AUDITREC).
+000176* 08-09-2026  CNR  ADDED OUT-SALARY-AMOUNT -- A SALARIED PERIOD
+000177*                  AMOUNT NO LONGER SHARES OUT-HOURLY-RATE.
+000180*================================================================
+000190 01  PAYRECORD-OUT.
+000200     10  OUT-EMPLOYEE-NUMBER      PIC 9(9).
+000210     10  FILLER                   PIC X(1) VALUE SPACE.
+000220     10  OUT-EMPLOYEE-INITIAL     PIC A(1).
+000230     10  FILLER                   PIC X(1) VALUE SPACE.
+000240     10  OUT-EMPLOYEE-LASTNAME    PIC A(15).
+000250     10  FILLER                   PIC X(1) VALUE SPACE.
+000260     10  OUT-HOURS-WORKED         PIC 9(3)V99.
+000270     10  FILLER                   PIC X(1) VALUE SPACE.
+000280     10  OUT-HOURLY-RATE          PIC 9(3)V99.
+000285     10  FILLER                   PIC X(1) VALUE SPACE.
+000286     10  OUT-SALARY-AMOUNT        PIC 9(7)V99.
+000290     10  FILLER                   PIC X(1) VALUE SPACE.
+000300     10  OUT-SALARY-CODE          PIC X(1).
+000310     10  FILLER                   PIC X(1) VALUE SPACE.
+000320     10  OUT-GROSS-PAY            PIC 9(7)V99.
+000330     10  FILLER                   PIC X(1) VALUE SPACE.
+000340     10  OUT-FICA-AMOUNT          PIC 9(7)V99.
+000350     10  FILLER                   PIC X(1) VALUE SPACE.
+000360     10  OUT-FED-TAX-AMOUNT       PIC 9(7)V99.
+000370     10  FILLER                   PIC X(1) VALUE SPACE.
+000380     10  OUT-NET-PAY              PIC 9(7)V99.
+000390     10  FILLER                   PIC X(1) VALUE SPACE.
+000400     COPY AUDITREC.
