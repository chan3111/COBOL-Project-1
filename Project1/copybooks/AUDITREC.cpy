@@ -0,0 +1,15 @@
+000100*================================================================
+000110* AUDITREC.CPY
+000120* AUDIT TRAIL FIELDS APPENDED TO PAYRECORD-OUT. CARRIES WHO
+000130* MADE THE ENTRY, WHAT ACTION WAS TAKEN, AND WHEN IT WAS MADE.
+000140* COPIED INTO PAYRECOUT.CPY -- NOT INTENDED TO BE COPIED ALONE.
+000150*----------------------------------------------------------------
+000160* 08-09-2026  CNR  ORIGINAL COPYBOOK.
+000170*================================================================
+000180     10  AUD-OPERATOR-ID          PIC X(8).
+000190     10  FILLER                   PIC X(1) VALUE SPACE.
+000200     10  AUD-ACTION-CODE          PIC X(1).
+000210     10  FILLER                   PIC X(1) VALUE SPACE.
+000220     10  AUD-ENTRY-DATE           PIC 9(8).
+000230     10  FILLER                   PIC X(1) VALUE SPACE.
+000240     10  AUD-ENTRY-TIME           PIC 9(8).
