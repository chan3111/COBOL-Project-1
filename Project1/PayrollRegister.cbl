@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PayrollRegister AS "PayrollRegister".
+000120 AUTHOR. ChandlerNewmanReed.
+000130 INSTALLATION. CORPORATE-PAYROLL-SYSTEMS.
+000140 DATE-WRITTEN. 08-09-2026.
+000150 DATE-COMPILED. 08-09-2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08-09-2026  CNR  ORIGINAL PROGRAM - PAGE-FORMATTED PAYROLL
+000200*                  REGISTER READ FROM THE PAYROLL MASTER FILE
+000210*                  PRODUCED BY Payroll.cbl.
+000215* 08-09-2026  CNR  ADDED FILE STATUS ON PAYROLL-FILE SO A MISSING
+000216*                  MASTER (NO PAYROLL ENTERED YET) PRODUCES AN
+000217*                  EMPTY REGISTER INSTEAD OF ABENDING.
+000218* 08-09-2026  CNR  ADDED FILE STATUS ON REGISTER-FILE AND A CHECK
+000219*                  AFTER THE DETAIL WRITE SO A FAILED WRITE (DISK
+000220*                  FULL, ETC.) IS REPORTED INSTEAD OF GOING UNNOTICED.
+000221*================================================================
+000230
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT PAYROLL-FILE ASSIGN TO 'outfile.txt'
+000275         ORGANIZATION IS LINE SEQUENTIAL
+000278         FILE STATUS IS PAY-FILE-STATUS.
+000290     SELECT REGISTER-FILE ASSIGN TO 'register.txt'
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS PAY-REGISTER-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  PAYROLL-FILE.
+000350     COPY PAYRECOUT.
+000360
+000370 FD  REGISTER-FILE.
+000380 01  REGISTER-LINE             PIC X(80).
+000390
+000400 WORKING-STORAGE SECTION.
+000410*----------------------------------------------------------------
+000420* REPORT CONTROL FIELDS
+000430*----------------------------------------------------------------
+000440 01  PAY-END-OF-FILE           PIC X(1) VALUE 'N'.
+000450     88  PAY-NO-MORE-RECORDS   VALUE 'Y'.
+000455 01  PAY-FILE-STATUS           PIC X(2).
+000457 01  PAY-REGISTER-STATUS       PIC X(2).
+000460 01  PAY-LINE-COUNT            PIC 9(3) COMP VALUE ZERO.
+000470 01  PAY-PAGE-COUNT            PIC 9(5) COMP VALUE ZERO.
+000480 01  PAY-LINES-PER-PAGE        PIC 9(3) VALUE 50.
+000490 01  PAY-RECORD-COUNT          PIC 9(7) COMP VALUE ZERO.
+000500 01  PAY-PAGE-TOTAL-NET        PIC 9(9)V99 VALUE ZERO.
+000510 01  PAY-GRAND-TOTAL-NET       PIC 9(9)V99 VALUE ZERO.
+000520 01  PAY-RUN-DATE              PIC 9(8).
+000530
+000540*----------------------------------------------------------------
+000550* REPORT LINE LAYOUTS
+000560*----------------------------------------------------------------
+000570 01  PAY-HEADING-LINE-1.
+000580     10  FILLER                PIC X(30) VALUE
+000590         'PAYROLL REGISTER'.
+000600     10  FILLER                PIC X(10) VALUE 'RUN DATE: '.
+000610     10  H1-RUN-DATE           PIC 9(8).
+000620     10  FILLER                PIC X(10) VALUE SPACES.
+000630     10  FILLER                PIC X(6) VALUE 'PAGE: '.
+000640     10  H1-PAGE-NUMBER        PIC ZZZZ9.
+000650
+000660 01  PAY-HEADING-LINE-2.
+000670     10  FILLER                PIC X(12) VALUE 'EMPLOYEE NO.'.
+000680     10  FILLER                PIC X(4) VALUE SPACES.
+000690     10  FILLER                PIC X(15) VALUE 'EMPLOYEE NAME'.
+000700     10  FILLER                PIC X(10) VALUE SPACES.
+000710     10  FILLER                PIC X(12) VALUE 'NET PAY'.
+000720
+000730 01  PAY-DETAIL-LINE.
+000740     10  D-EMPLOYEE-NUMBER     PIC 9(9).
+000750     10  FILLER                PIC X(7) VALUE SPACES.
+000760     10  D-EMPLOYEE-INITIAL    PIC A(1).
+000770     10  FILLER                PIC X(1) VALUE SPACE.
+000780     10  D-EMPLOYEE-LASTNAME   PIC A(15).
+000790     10  FILLER                PIC X(5) VALUE SPACES.
+000800     10  D-NET-PAY             PIC ZZZ,ZZZ,ZZ9.99.
+000810
+000820 01  PAY-PAGE-TOTAL-LINE.
+000830     10  FILLER                PIC X(27) VALUE
+000840         'PAGE TOTAL NET PAY . . . .'.
+000850     10  FILLER                PIC X(6) VALUE SPACES.
+000860     10  PT-NET-PAY            PIC ZZZ,ZZZ,ZZ9.99.
+000870
+000880 01  PAY-GRAND-TOTAL-LINE.
+000890     10  FILLER                PIC X(27) VALUE
+000900         'GRAND TOTAL NET PAY  . . .'.
+000910     10  FILLER                PIC X(6) VALUE SPACES.
+000920     10  GT-NET-PAY            PIC ZZZ,ZZZ,ZZ9.99.
+000930
+000940 01  PAY-RECORD-COUNT-LINE.
+000950     10  FILLER                PIC X(27) VALUE
+000960         'TOTAL EMPLOYEE RECORDS  . .'.
+000970     10  FILLER                PIC X(6) VALUE SPACES.
+000980     10  RC-RECORD-COUNT       PIC ZZZ,ZZ9.
+000990
+001000 01  PAY-BLANK-LINE            PIC X(80) VALUE SPACES.
+001010
+001020 PROCEDURE DIVISION.
+001030
+001040 0000-MAIN-PROCEDURE.
+001050     PERFORM 1000-INITIALIZE-REGISTER
+001060         THRU 1000-INITIALIZE-REGISTER-EXIT.
+001070     PERFORM 2000-PROCESS-RECORD
+001080         THRU 2000-PROCESS-RECORD-EXIT
+001090         UNTIL PAY-NO-MORE-RECORDS.
+001100     PERFORM 9000-TERMINATE-REGISTER
+001110         THRU 9000-TERMINATE-REGISTER-EXIT.
+001120     STOP RUN.
+001130
+001140*----------------------------------------------------------------
+001150* 1000-INITIALIZE-REGISTER -- OPEN FILES, PRIME THE FIRST RECORD.
+001155* A MISSING PAYROLL MASTER (NO PAYROLL ENTERED YET) IS TREATED AS
+001157* A ZERO-RECORD FILE, NOT AN ERROR, THE SAME AS Payroll.cbl DOES.
+001160*----------------------------------------------------------------
+001170 1000-INITIALIZE-REGISTER.
+001180     OPEN INPUT PAYROLL-FILE.
+001190     OPEN OUTPUT REGISTER-FILE.
+001200     ACCEPT PAY-RUN-DATE FROM DATE YYYYMMDD.
+001205     IF PAY-FILE-STATUS = '35' OR PAY-FILE-STATUS = '05'
+001206         DISPLAY 'NO PAYROLL MASTER FOUND - REGISTER WILL '
+001207             'HAVE NO DETAIL LINES.'
+001208         MOVE 'Y' TO PAY-END-OF-FILE
+001209     ELSE
+001210         PERFORM 2200-READ-PAYROLL-FILE
+001220             THRU 2200-READ-PAYROLL-FILE-EXIT
+001225     END-IF.
+001230 1000-INITIALIZE-REGISTER-EXIT.
+001240     EXIT.
+001250
+001260*----------------------------------------------------------------
+001270* 2000-PROCESS-RECORD -- DETAIL LINE, PAGE BREAK EVERY 50 LINES
+001280*----------------------------------------------------------------
+001290 2000-PROCESS-RECORD.
+001300     IF PAY-LINE-COUNT = ZERO
+001310         PERFORM 2100-WRITE-PAGE-HEADINGS
+001320             THRU 2100-WRITE-PAGE-HEADINGS-EXIT
+001330     END-IF.
+001340     MOVE OUT-EMPLOYEE-NUMBER TO D-EMPLOYEE-NUMBER.
+001350     MOVE OUT-EMPLOYEE-INITIAL TO D-EMPLOYEE-INITIAL.
+001360     MOVE OUT-EMPLOYEE-LASTNAME TO D-EMPLOYEE-LASTNAME.
+001370     MOVE OUT-NET-PAY TO D-NET-PAY.
+001380     WRITE REGISTER-LINE FROM PAY-DETAIL-LINE.
+001385     IF PAY-REGISTER-STATUS NOT = '00'
+001386         DISPLAY 'ERROR WRITING PAYROLL REGISTER - FILE STATUS: '
+001387             PAY-REGISTER-STATUS
+001388     END-IF.
+001390     ADD 1 TO PAY-LINE-COUNT.
+001400     ADD 1 TO PAY-RECORD-COUNT.
+001410     ADD OUT-NET-PAY TO PAY-PAGE-TOTAL-NET.
+001420     ADD OUT-NET-PAY TO PAY-GRAND-TOTAL-NET.
+001430     IF PAY-LINE-COUNT >= PAY-LINES-PER-PAGE
+001440         PERFORM 2300-WRITE-PAGE-TOTAL
+001450             THRU 2300-WRITE-PAGE-TOTAL-EXIT
+001460     END-IF.
+001470     PERFORM 2200-READ-PAYROLL-FILE
+001480         THRU 2200-READ-PAYROLL-FILE-EXIT.
+001490 2000-PROCESS-RECORD-EXIT.
+001500     EXIT.
+001510
+001520 2100-WRITE-PAGE-HEADINGS.
+001530     ADD 1 TO PAY-PAGE-COUNT.
+001540     MOVE PAY-RUN-DATE TO H1-RUN-DATE.
+001550     MOVE PAY-PAGE-COUNT TO H1-PAGE-NUMBER.
+001560     WRITE REGISTER-LINE FROM PAY-HEADING-LINE-1.
+001570     WRITE REGISTER-LINE FROM PAY-HEADING-LINE-2.
+001580     WRITE REGISTER-LINE FROM PAY-BLANK-LINE.
+001590 2100-WRITE-PAGE-HEADINGS-EXIT.
+001600     EXIT.
+001610
+001620 2200-READ-PAYROLL-FILE.
+001630     READ PAYROLL-FILE
+001640         AT END
+001650             MOVE 'Y' TO PAY-END-OF-FILE
+001660     END-READ.
+001670 2200-READ-PAYROLL-FILE-EXIT.
+001680     EXIT.
+001690
+001700 2300-WRITE-PAGE-TOTAL.
+001710     MOVE PAY-PAGE-TOTAL-NET TO PT-NET-PAY.
+001720     WRITE REGISTER-LINE FROM PAY-BLANK-LINE.
+001730     WRITE REGISTER-LINE FROM PAY-PAGE-TOTAL-LINE.
+001740     MOVE ZERO TO PAY-PAGE-TOTAL-NET.
+001750     MOVE ZERO TO PAY-LINE-COUNT.
+001760 2300-WRITE-PAGE-TOTAL-EXIT.
+001770     EXIT.
+001780
+001790*----------------------------------------------------------------
+001800* 9000-TERMINATE-REGISTER -- FINAL PAGE TOTAL, GRAND TOTAL,
+001810* RECORD COUNT FOOTER.
+001820*----------------------------------------------------------------
+001830 9000-TERMINATE-REGISTER.
+001840     IF PAY-LINE-COUNT > ZERO
+001850         PERFORM 2300-WRITE-PAGE-TOTAL
+001860             THRU 2300-WRITE-PAGE-TOTAL-EXIT
+001870     END-IF.
+001880     MOVE PAY-GRAND-TOTAL-NET TO GT-NET-PAY.
+001890     MOVE PAY-RECORD-COUNT TO RC-RECORD-COUNT.
+001900     WRITE REGISTER-LINE FROM PAY-BLANK-LINE.
+001910     WRITE REGISTER-LINE FROM PAY-GRAND-TOTAL-LINE.
+001920     WRITE REGISTER-LINE FROM PAY-RECORD-COUNT-LINE.
+001930     CLOSE PAYROLL-FILE.
+001940     CLOSE REGISTER-FILE.
+001950 9000-TERMINATE-REGISTER-EXIT.
+001960     EXIT.
+001970
+001980 END PROGRAM PayrollRegister.
